@@ -1,40 +1,435 @@
       ******************************************************************
       * Author: ELISABETE MONTEIRO
       * Date: 2021
+      *
+      * Modification History:
+      *   2026-08-09 EAM  R NOW DRIVES A REAL MENU INSTEAD OF BEING
+      *                   DISCARDED - EVALUATE/CALL OUT TO THE
+      *                   SUBSYSTEM PROGRAMS, WITH AN INVALID-KEY
+      *                   RE-PROMPT LOOP.
+      *   2026-08-09 EAM  ADDED AUDTLOG SIGN-ON AUDIT RECORD, WRITTEN
+      *                   ON EVERY INVOCATION.
+      *   2026-08-09 EAM  SPLASH SCREEN TEXT/COLOR/POSITION NOW DRIVEN
+      *                   FROM PARMFILE INSTEAD OF HARDCODED LITERALS.
+      *   2026-08-09 EAM  ADDED USRFILE SIGN-ON VALIDATION (USER ID,
+      *                   PASSWORD, LOCKED-ACCOUNT AND BAD-ATTEMPT
+      *                   CHECKING) AHEAD OF THE BANNER. AUDTLOG NOW
+      *                   CARRIES THE SIGNED-ON USER ID.
+      *   2026-08-09 EAM  SIGN-ON AND MENU MESSAGES NOW SELECTED FROM
+      *                   THE BILINGUAL (EN/PT) DL100TAB MESSAGE TABLE
+      *                   BASED ON THE OPERATOR'S USRFILE LANGUAGE CODE.
+      *   2026-08-09 EAM  SPLASH SCREEN IS NOW LOADED FROM PARMFILE
+      *                   INTO THE DL100LOGO TABLE ONCE, THEN PAINTED
+      *                   BY SUBSCRIPT, INSTEAD OF DISPLAYING EACH LINE
+      *                   AS IT IS READ.
+      *   2026-08-09 EAM  ADDED AN IDLE TIME-OUT TO THE MENU ACCEPT SO
+      *                   AN ABANDONED SESSION NO LONGER TIES UP THE
+      *                   TERMINAL INDEFINITELY.
+      *   2026-08-09 EAM  FILE STATUS IS NOW CHECKED AFTER EVERY OPEN,
+      *                   READ, WRITE AND REWRITE. UNEXPECTED STATUSES
+      *                   GO TO A STANDARD ERROR PARAGRAPH INSTEAD OF
+      *                   FALLING THROUGH TO AN UNCONTROLLED ABEND.
+      *   2026-08-09 EAM  MENU DISPATCH NOW DRIVEN FROM THE DL100SUB
+      *                   REGISTERED-SUBSYSTEM TABLE INSTEAD OF A
+      *                   HARDCODED EVALUATE, AND TRAN "9" CALLS THE
+      *                   NEW MENURPT SUBSYSTEM REGISTRY REPORT.
+      *   2026-08-09 EAM  SPLASH SCREEN ROWS NOW CARRY A LANGUAGE CODE
+      *                   SO THE BANNER SWITCHES EN/PT WITH THE SIGNED
+      *                   ON OPERATOR, NOT JUST THE SIGN-ON/MENU TEXT.
+      *                   THE SIGN-ON ACCEPTS NOW TIME OUT THE SAME AS
+      *                   THE MENU ACCEPT SO AN UNATTENDED BATCH RUN
+      *                   CANNOT HANG WAITING FOR A USER ID. AUDTLOG IS
+      *                   NOW CLOSED BEFORE AND REOPENED AFTER EVERY
+      *                   SUBSYSTEM CALL SO A CALLED PROGRAM CAN OPEN
+      *                   IT ITSELF. ERROR HANDLING NOW PERFORMS THRU
+      *                   8000-EXIT INSTEAD OF FALLING INTO IT BY GO TO.
+      *                   SCREENS ARE NOW ERASED BETWEEN THE SIGN-ON,
+      *                   BANNER AND MENU RE-PROMPT SO STALE TEXT DOES
+      *                   NOT BLEED THROUGH, AND THE LOGO TABLE LOAD NOW
+      *                   CHECKS ITS ROW COUNT AGAINST THE TABLE'S MAX
+      *                   OCCURS BEFORE ADDING ANOTHER ENTRY.
+      *   2026-08-09 EAM  WIDENED WS-ERROR-FILE-ID TO HOLD A 9-BYTE
+      *                   FILE ID. THE FILE-ERROR DIAGNOSTIC NOW USES
+      *                   BILINGUAL DL100TAB TEXT LIKE EVERY OTHER
+      *                   SCREEN IN THE PROGRAM, AND MOVED OFF ROWS
+      *                   25-26 (BEYOND A 24-LINE SCREEN) DOWN TO ROWS
+      *                   20-22.
+      *   2026-08-09 EAM  4100-DISPATCH-SUBSYSTEM NOW CHECKS RETURN-CODE
+      *                   AFTER THE CALL TO THE REGISTERED SUBSYSTEM
+      *                   PROGRAM. A NON-ZERO RETURN-CODE (MENURPT SETS
+      *                   16 ON AN AUDTLOG FAILURE) NO LONGER GOES
+      *                   UNNOTICED - IT IS ROUTED THROUGH THE SAME
+      *                   8000-FILE-ERROR-TRAP EVERY OTHER FILE ERROR
+      *                   USES.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLOWORLD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDTLOG ASSIGN TO AUDTLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDTLOG-STATUS.
+           SELECT PARMFILE ASSIGN TO PARMFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARMFILE-STATUS.
+           SELECT USRFILE ASSIGN TO USRFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USR-USER-ID
+               FILE STATUS IS WS-USRFILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDTLOG
+           RECORDING MODE IS F.
+           COPY AUDTLOGR.
+       FD  PARMFILE.
+           COPY PARMREC.
+       FD  USRFILE
+           RECORDING MODE IS F.
+           COPY USRFILER.
        WORKING-STORAGE SECTION.
         77 R PIC A VALUE SPACE.
+        77 WS-AUDTLOG-STATUS PIC X(02).
+        77 WS-PARMFILE-STATUS PIC X(02).
+        77 WS-USRFILE-STATUS PIC X(02).
+            88 WS-USRFILE-NOTFND VALUE "23".
+        77 WS-EOF-SWITCH PIC X(01) VALUE "N".
+            88 WS-END-OF-PARMFILE VALUE "Y".
+        77 WS-SIGNON-SWITCH PIC X(01) VALUE "N".
+            88 WS-SIGNED-ON VALUE "Y".
+        77 WS-SIGNON-ATTEMPTS PIC 9(01) VALUE ZERO.
+        01 WS-TERM-ID PIC X(08).
+        01 WS-RUN-DATE PIC 9(08).
+        01 WS-RUN-TIME PIC 9(08).
+        77 WS-IDLE-TIMEOUT PIC 9(05) COMP VALUE 1800.
+        77 WS-ERROR-FILE-ID PIC X(09) VALUE SPACES.
+        77 WS-ERROR-STATUS PIC X(02) VALUE SPACES.
+        77 WS-SUBSYS-RETCODE PIC 9(02) VALUE ZERO.
+        77 WS-BANNER-LANGUAGE PIC X(02) VALUE "EN".
+        77 WS-CLEAR-MSG-LINE PIC X(30) VALUE SPACES.
+        01 WS-ENTERED-USERID PIC X(08).
+        01 WS-ENTERED-PASSWORD PIC X(08).
+           COPY DL100TAB.
+           COPY DL100LOGO.
+           COPY DL100SUB.
        PROCEDURE DIVISION.
-           DISPLAY "0" AT 0227 FOREGROUND-COLOR 3 HIGHLIGHT.
-           DISPLAY "0" AT 0326 FOREGROUND-COLOR 3 HIGHLIGHT.
-           DISPLAY "000  0      000"
-                       AT 0410 FOREGROUND-COLOR 3 HIGHLIGHT.
-           DISPLAY "0   0 0     0   0"
-                       AT 0509 FOREGROUND-COLOR 3 HIGHLIGHT.
-           DISPLAY "0   0 0     00000"
-                       AT 0609 FOREGROUND-COLOR 3 HIGHLIGHT.
-           DISPLAY "0   0 0     0   0"
-                       AT 0709 FOREGROUND-COLOR 3 HIGHLIGHT.
-           DISPLAY "000  00000 0   0"
-                       AT 0810 FOREGROUND-COLOR 3 HIGHLIGHT.
-           DISPLAY "0   0 0   0 0   0 0000   000   0"
-                       AT 1003 FOREGROUND-COLOR 3 HIGHLIGHT.
-           DISPLAY "00 00 0   0 00  0 0   0 0   0  0"
-                       AT 1103 FOREGROUND-COLOR 3 HIGHLIGHT.
-           DISPLAY "0 0 0 0   0 0 0 0 0   0 0   0  0"
-                       AT 1203 FOREGROUND-COLOR 3 HIGHLIGHT.
-           DISPLAY "0   0 0   0 0  00 0   0 0   0"
-                       AT 1303 FOREGROUND-COLOR 3 HIGHLIGHT.
-           DISPLAY "0   0  000  0   0 0000   000   0"
-                       AT 1403 FOREGROUND-COLOR 3 HIGHLIGHT.
-
-           DISPLAY "Ou:" AT 1603 FOREGROUND-COLOR 4 HIGHLIGHT.
-           DISPLAY "OLA MUNDO" AT 1803.
-           ACCEPT R AT 2001.
-           ********** Olá ainda não sei programar em COBOL *************
-           ********** Este é um teste **********************************
-       STOP RUN.
+       0000-MAINLINE-CONTROL.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-SIGN-ON-PROCESS THRU 2000-EXIT.
+           IF WS-SIGNED-ON
+               PERFORM 3000-DISPLAY-BANNER THRU 3000-EXIT
+               PERFORM 4000-MENU-LOOP THRU 4000-EXIT
+                   UNTIL R = "X" OR R = "x"
+           END-IF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN THE AUDIT LOG, SECURITY FILE AND THE
+      * SPLASH-SCREEN PARAMETER FILE USED TO PAINT THE BANNER.
+      ******************************************************************
+       1000-INITIALIZE.
+           SET DL100-MSG-IDX TO 1.
+           ACCEPT WS-TERM-ID FROM ENVIRONMENT "TERMID".
+           IF WS-TERM-ID = SPACES
+               MOVE "TERM0001" TO WS-TERM-ID
+           END-IF.
+           PERFORM 1100-OPEN-AUDTLOG THRU 1100-EXIT.
+           OPEN INPUT PARMFILE.
+           IF WS-PARMFILE-STATUS NOT = "00"
+               MOVE "PARMFILE" TO WS-ERROR-FILE-ID
+               MOVE WS-PARMFILE-STATUS TO WS-ERROR-STATUS
+               PERFORM 8000-FILE-ERROR-TRAP THRU 8000-EXIT
+           END-IF.
+           OPEN I-O USRFILE.
+           IF WS-USRFILE-STATUS NOT = "00"
+               MOVE "USRFILE" TO WS-ERROR-FILE-ID
+               MOVE WS-USRFILE-STATUS TO WS-ERROR-STATUS
+               PERFORM 8000-FILE-ERROR-TRAP THRU 8000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-OPEN-AUDTLOG - OPEN THE AUDIT LOG FOR EXTEND, FALLING BACK
+      * TO OUTPUT THE FIRST TIME THE DATASET DOES NOT YET EXIST. SHARED
+      * BY INITIALIZATION AND BY 4100-DISPATCH-SUBSYSTEM, WHICH CLOSES
+      * AUDTLOG BEFORE CALLING OUT AND REOPENS IT THROUGH HERE AFTER THE
+      * CALLED PROGRAM RETURNS, SO THE CALLED PROGRAM CAN OPEN THE SAME
+      * DATASET FOR ITSELF WITHOUT TWO CONCURRENT OPENS AGAINST IT.
+      ******************************************************************
+       1100-OPEN-AUDTLOG.
+           OPEN EXTEND AUDTLOG.
+           IF WS-AUDTLOG-STATUS = "05" OR WS-AUDTLOG-STATUS = "35"
+               OPEN OUTPUT AUDTLOG
+           END-IF.
+           IF WS-AUDTLOG-STATUS NOT = "00"
+               MOVE "AUDTLOG" TO WS-ERROR-FILE-ID
+               MOVE WS-AUDTLOG-STATUS TO WS-ERROR-STATUS
+               PERFORM 8000-FILE-ERROR-TRAP THRU 8000-EXIT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-SIGN-ON-PROCESS - VALIDATE USER ID/PASSWORD AGAINST
+      * USRFILE BEFORE THE BANNER IS EVER SHOWN.
+      ******************************************************************
+       2000-SIGN-ON-PROCESS.
+           PERFORM 2100-ACCEPT-CREDENTIALS THRU 2100-EXIT
+               UNTIL WS-SIGNED-ON OR WS-SIGNON-ATTEMPTS = 3.
+           PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-ACCEPT-CREDENTIALS.
+           ADD 1 TO WS-SIGNON-ATTEMPTS.
+           DISPLAY DL100-MSG-SIGNON-TITLE (DL100-MSG-IDX) AT 0101
+               FOREGROUND-COLOR 3 HIGHLIGHT WITH ERASE SCREEN.
+           DISPLAY DL100-MSG-ENTER-USERID (DL100-MSG-IDX) AT 0301.
+           ACCEPT WS-ENTERED-USERID AT 0320
+                   WITH TIME-OUT WS-IDLE-TIMEOUT
+               ON EXCEPTION
+                   DISPLAY DL100-MSG-SESSION-TIMEOUT (DL100-MSG-IDX)
+                       AT 0601 FOREGROUND-COLOR 4 HIGHLIGHT
+                   MOVE 3 TO WS-SIGNON-ATTEMPTS
+                   GO TO 2100-EXIT
+           END-ACCEPT.
+           DISPLAY DL100-MSG-ENTER-PASSWORD (DL100-MSG-IDX) AT 0401.
+           ACCEPT WS-ENTERED-PASSWORD AT 0420
+                   WITH NO-ECHO TIME-OUT WS-IDLE-TIMEOUT
+               ON EXCEPTION
+                   DISPLAY DL100-MSG-SESSION-TIMEOUT (DL100-MSG-IDX)
+                       AT 0601 FOREGROUND-COLOR 4 HIGHLIGHT
+                   MOVE 3 TO WS-SIGNON-ATTEMPTS
+                   GO TO 2100-EXIT
+           END-ACCEPT.
+
+           MOVE WS-ENTERED-USERID TO USR-USER-ID.
+           READ USRFILE
+               INVALID KEY
+                   MOVE SPACES TO USR-PASSWORD
+           END-READ.
+           IF WS-USRFILE-STATUS NOT = "00" AND NOT WS-USRFILE-NOTFND
+               MOVE "USRFILE" TO WS-ERROR-FILE-ID
+               MOVE WS-USRFILE-STATUS TO WS-ERROR-STATUS
+               PERFORM 8000-FILE-ERROR-TRAP THRU 8000-EXIT
+           END-IF.
+           IF WS-USRFILE-NOTFND
+               DISPLAY DL100-MSG-INVALID-PASSWORD (DL100-MSG-IDX)
+                   AT 0601 FOREGROUND-COLOR 4 HIGHLIGHT
+           ELSE
+               SET DL100-MSG-IDX TO 1
+               SEARCH DL100-MSG-ENTRY
+                   AT END
+                       SET DL100-MSG-IDX TO 1
+                   WHEN DL100-MSG-LANG (DL100-MSG-IDX) =
+                           USR-LANGUAGE-CODE
+                       CONTINUE
+               END-SEARCH
+               PERFORM 2200-VALIDATE-CREDENTIALS THRU 2200-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-VALIDATE-CREDENTIALS.
+           IF USR-ACCOUNT-LOCKED
+               DISPLAY DL100-MSG-ACCT-LOCKED (DL100-MSG-IDX) AT 0601
+                   FOREGROUND-COLOR 4 HIGHLIGHT
+               MOVE 3 TO WS-SIGNON-ATTEMPTS
+           ELSE
+               IF WS-ENTERED-PASSWORD = USR-PASSWORD
+                   SET WS-SIGNED-ON TO TRUE
+                   MOVE USR-LANGUAGE-CODE TO WS-BANNER-LANGUAGE
+                   MOVE 0 TO USR-BAD-ATTEMPT-COUNT
+                   REWRITE USER-RECORD
+               ELSE
+                   ADD 1 TO USR-BAD-ATTEMPT-COUNT
+                   IF USR-BAD-ATTEMPT-COUNT >= 3
+                       SET USR-ACCOUNT-LOCKED TO TRUE
+                   END-IF
+                   REWRITE USER-RECORD
+                   DISPLAY DL100-MSG-INVALID-PASSWORD (DL100-MSG-IDX)
+                       AT 0601 FOREGROUND-COLOR 4 HIGHLIGHT
+               END-IF
+           END-IF.
+           IF WS-USRFILE-STATUS NOT = "00"
+               MOVE "USRFILE" TO WS-ERROR-FILE-ID
+               MOVE WS-USRFILE-STATUS TO WS-ERROR-STATUS
+               PERFORM 8000-FILE-ERROR-TRAP THRU 8000-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-DISPLAY-BANNER - LOAD THE "OLA MUNDO" SPLASH SCREEN FROM
+      * PARMFILE INTO THE DL100-LOGO-TABLE ONCE, THEN PAINT IT BY
+      * SUBSCRIPT. ADDING A NEW LINE IS A PARMFILE CHANGE, NOT A
+      * PROGRAM CHANGE.
+      ******************************************************************
+       3000-DISPLAY-BANNER.
+           DISPLAY SPACES AT 0101 WITH ERASE SCREEN.
+           PERFORM 3100-LOAD-LOGO-TABLE THRU 3100-EXIT.
+           PERFORM 3200-PAINT-LOGO-TABLE THRU 3200-EXIT
+               VARYING DL100-LOGO-IDX FROM 1 BY 1
+               UNTIL DL100-LOGO-IDX > DL100-LOGO-COUNT.
+       3000-EXIT.
+           EXIT.
+
+       3100-LOAD-LOGO-TABLE.
+           MOVE "N" TO WS-EOF-SWITCH.
+           MOVE ZERO TO DL100-LOGO-COUNT.
+           PERFORM 3110-READ-PARM-RECORD THRU 3110-EXIT.
+           PERFORM 3120-LOAD-LOGO-ROW THRU 3120-EXIT
+               UNTIL WS-END-OF-PARMFILE.
+       3100-EXIT.
+           EXIT.
+
+       3110-READ-PARM-RECORD.
+           READ PARMFILE
+               AT END
+                   SET WS-END-OF-PARMFILE TO TRUE
+           END-READ.
+           IF WS-PARMFILE-STATUS NOT = "00" AND NOT WS-END-OF-PARMFILE
+               MOVE "PARMFILE" TO WS-ERROR-FILE-ID
+               MOVE WS-PARMFILE-STATUS TO WS-ERROR-STATUS
+               PERFORM 8000-FILE-ERROR-TRAP THRU 8000-EXIT
+           END-IF.
+       3110-EXIT.
+           EXIT.
+
+       3120-LOAD-LOGO-ROW.
+           IF PARM-LANGUAGE-CODE = "**" OR
+                   PARM-LANGUAGE-CODE = WS-BANNER-LANGUAGE
+               IF DL100-LOGO-COUNT >= DL100-LOGO-MAX-ENTRIES
+                   MOVE "DL100LOGO" TO WS-ERROR-FILE-ID
+                   MOVE "OF" TO WS-ERROR-STATUS
+                   PERFORM 8000-FILE-ERROR-TRAP THRU 8000-EXIT
+               END-IF
+               ADD 1 TO DL100-LOGO-COUNT
+               MOVE PARM-ROW TO DL100-LOGO-ROW (DL100-LOGO-COUNT)
+               MOVE PARM-COL TO DL100-LOGO-COL (DL100-LOGO-COUNT)
+               MOVE PARM-COLOR-ATTR
+                   TO DL100-LOGO-COLOR (DL100-LOGO-COUNT)
+               MOVE PARM-HIGHLIGHT-SWITCH
+                   TO DL100-LOGO-HIGHLIGHT (DL100-LOGO-COUNT)
+               MOVE PARM-TEXT TO DL100-LOGO-TEXT (DL100-LOGO-COUNT)
+           END-IF.
+           PERFORM 3110-READ-PARM-RECORD THRU 3110-EXIT.
+       3120-EXIT.
+           EXIT.
+
+       3200-PAINT-LOGO-TABLE.
+           IF DL100-LOGO-HIGHLIGHT-ON (DL100-LOGO-IDX)
+               DISPLAY DL100-LOGO-TEXT (DL100-LOGO-IDX)
+                   AT LINE DL100-LOGO-ROW (DL100-LOGO-IDX)
+                   COLUMN DL100-LOGO-COL (DL100-LOGO-IDX)
+                   FOREGROUND-COLOR DL100-LOGO-COLOR (DL100-LOGO-IDX)
+                   HIGHLIGHT
+           ELSE
+               DISPLAY DL100-LOGO-TEXT (DL100-LOGO-IDX)
+                   AT LINE DL100-LOGO-ROW (DL100-LOGO-IDX)
+                   COLUMN DL100-LOGO-COL (DL100-LOGO-IDX)
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-MENU-LOOP - ACCEPT R AND DISPATCH TO THE REGISTERED
+      * SUBSYSTEM PROGRAM. INVALID KEYS JUST RE-PROMPT. AN IDLE
+      * TERMINAL IS TIMED OUT AND TREATED AS A SIGN-OFF.
+      ******************************************************************
+       4000-MENU-LOOP.
+           DISPLAY WS-CLEAR-MSG-LINE AT 2201.
+           ACCEPT R AT 2001 WITH TIME-OUT WS-IDLE-TIMEOUT
+               ON EXCEPTION
+                   DISPLAY DL100-MSG-SESSION-TIMEOUT (DL100-MSG-IDX)
+                       AT 2201 FOREGROUND-COLOR 4 HIGHLIGHT
+                   MOVE "X" TO R
+           END-ACCEPT.
+           IF R NOT = "X" AND R NOT = "x"
+               PERFORM 4100-DISPATCH-SUBSYSTEM THRU 4100-EXIT
+           END-IF.
+           PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4100-DISPATCH-SUBSYSTEM - LOOK R UP IN THE DL100-SUBSYS-TABLE
+      * AND CALL WHATEVER PROGRAM IS REGISTERED AGAINST IT. A TRAN
+      * CODE THAT IS NOT REGISTERED JUST RE-PROMPTS. AUDTLOG IS CLOSED
+      * BEFORE THE CALL AND REOPENED AFTER SO THE CALLED PROGRAM CAN
+      * OPEN THE SAME DATASET FOR ITSELF (MENURPT, FOR TRAN "9", DOES).
+      ******************************************************************
+       4100-DISPATCH-SUBSYSTEM.
+           SET DL100-SUBSYS-IDX TO 1.
+           SEARCH DL100-SUBSYS-ENTRY
+               AT END
+                   DISPLAY DL100-MSG-INVALID-OPTION (DL100-MSG-IDX)
+                       AT 2201 FOREGROUND-COLOR 4 HIGHLIGHT
+               WHEN DL100-SUBSYS-TRAN (DL100-SUBSYS-IDX) = R
+                   CLOSE AUDTLOG
+                   CALL DL100-SUBSYS-PGM (DL100-SUBSYS-IDX)
+                   MOVE RETURN-CODE TO WS-SUBSYS-RETCODE
+                   PERFORM 1100-OPEN-AUDTLOG THRU 1100-EXIT
+                   IF WS-SUBSYS-RETCODE NOT = ZERO
+                       MOVE DL100-SUBSYS-PGM (DL100-SUBSYS-IDX)
+                           TO WS-ERROR-FILE-ID
+                       MOVE WS-SUBSYS-RETCODE TO WS-ERROR-STATUS
+                       PERFORM 8000-FILE-ERROR-TRAP THRU 8000-EXIT
+                   END-IF
+           END-SEARCH.
+       4100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-WRITE-AUDIT-RECORD - ONE AUDTLOG RECORD PER SCREEN ACTION,
+      * INCLUDING THE SIGN-ON ITSELF.
+      ******************************************************************
+       5000-WRITE-AUDIT-RECORD.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-TERM-ID TO AUDT-TERM-ID.
+           MOVE WS-ENTERED-USERID TO AUDT-USER-ID.
+           MOVE R TO AUDT-R-VALUE.
+           MOVE WS-RUN-DATE TO AUDT-RUN-DATE.
+           MOVE WS-RUN-TIME TO AUDT-RUN-TIME.
+           WRITE AUDTLOG-RECORD.
+           IF WS-AUDTLOG-STATUS NOT = "00"
+               MOVE "AUDTLOG" TO WS-ERROR-FILE-ID
+               MOVE WS-AUDTLOG-STATUS TO WS-ERROR-STATUS
+               PERFORM 8000-FILE-ERROR-TRAP THRU 8000-EXIT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FILE-ERROR-TRAP - COMMON DESTINATION FOR ANY UNEXPECTED
+      * FILE STATUS. REPORTS THE FILE AND STATUS, CLOSES WHAT IS OPEN,
+      * AND ENDS THE RUN WITH A NON-ZERO RETURN CODE INSTEAD OF
+      * LETTING THE ABEND FALL THROUGH UNCONTROLLED.
+      ******************************************************************
+       8000-FILE-ERROR-TRAP.
+           DISPLAY DL100-MSG-FILE-ERROR (DL100-MSG-IDX) AT 2001
+               FOREGROUND-COLOR 4 HIGHLIGHT WITH ERASE EOS.
+           DISPLAY DL100-MSG-FILE-LABEL (DL100-MSG-IDX) AT 2101.
+           DISPLAY WS-ERROR-FILE-ID AT 2109.
+           DISPLAY DL100-MSG-STATUS-LABEL (DL100-MSG-IDX) AT 2201.
+           DISPLAY WS-ERROR-STATUS AT 2210.
+           MOVE 16 TO RETURN-CODE.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE THE AUDIT LOG BEFORE ENDING THE RUN.
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE AUDTLOG.
+           CLOSE PARMFILE.
+           CLOSE USRFILE.
+       9000-EXIT.
+           EXIT.
        END PROGRAM HELLOWORLD.
