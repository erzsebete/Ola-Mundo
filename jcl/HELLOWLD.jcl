@@ -0,0 +1,31 @@
+//HELLOWLD JOB (ACCTNO),'OLA MUNDO MENU',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SCHEDULES THE DAILY OPEN-OF-BUSINESS BANNER/MENU SCREEN.
+//* STEP005 VERIFIES THE USRFILE/PARMFILE DATASETS HELLOWORLD NEEDS
+//*         ARE CATALOGED BEFORE HELLOWORLD EVER OPENS THEM.
+//* STEP010 RUNS HELLOWORLD - SIGN-ON, SPLASH SCREEN, AUDTLOG
+//*         WRITE, AND MENU DISPATCH TO WHATEVER THE OPERATOR
+//*         KEYS INTO R. IT IS SKIPPED IF STEP005 COMES BACK WITH A
+//*         CONDITION CODE OF 4 OR HIGHER (DATASET NOT FOUND).
+//*
+//* RESTART: IF THE AUDTLOG WRITE IN STEP010 ABENDS, RESUBMIT THIS
+//*         JOB WITH THE JES2 PARAMETER  RESTART=STEP010  (OR THE
+//*         EQUIVALENT SDSF "RESTART" ACTION) SO THE JOB PICKS BACK
+//*         UP AT STEP010 WITHOUT REPEATING THE STEP005 VERIFICATION.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  LISTCAT ENTRIES(PROD.OLAMUNDO.USRFILE PROD.OLAMUNDO.PARMFILE) ALL
+/*
+//STEP010  EXEC PGM=HELLOWORLD,COND=(4,GE,STEP005),
+//             PARM=('ENVAR("TERMID=MENU01")/')
+//STEPLIB  DD   DSN=PROD.OLAMUNDO.LOADLIB,DISP=SHR
+//AUDTLOG  DD   DSN=PROD.OLAMUNDO.AUDTLOG,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//             RECFM=FB,LRECL=48
+//USRFILE  DD   DSN=PROD.OLAMUNDO.USRFILE,DISP=SHR
+//PARMFILE DD   DSN=PROD.OLAMUNDO.PARMFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
