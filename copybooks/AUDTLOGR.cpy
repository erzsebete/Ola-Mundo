@@ -0,0 +1,11 @@
+      ******************************************************************
+      * AUDTLOGR - RECORD LAYOUT FOR THE SIGN-ON AUDIT LOG (AUDTLOG)
+      * ONE RECORD IS WRITTEN EVERY TIME HELLOWORLD IS RUN.
+      ******************************************************************
+       01  AUDTLOG-RECORD.
+           05  AUDT-TERM-ID            PIC X(08).
+           05  AUDT-USER-ID            PIC X(08).
+           05  AUDT-R-VALUE            PIC X(01).
+           05  AUDT-RUN-DATE           PIC 9(08).
+           05  AUDT-RUN-TIME           PIC 9(08).
+           05  FILLER                  PIC X(15).
