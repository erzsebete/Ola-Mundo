@@ -0,0 +1,35 @@
+      ******************************************************************
+      * DL100SUB - REGISTERED SUBSYSTEM TABLE. ONE ENTRY PER MENU
+      * TRANSACTION CODE, THE PROGRAM IT DISPATCHES TO, A SHORT
+      * DESCRIPTION, AND THE DATE/TIME IT WAS LAST RUN (MAINTAINED BY
+      * MENURPT FROM THE AUDTLOG SIGN-ON AUDIT TRAIL). SHARED BY
+      * HELLOWORLD (MENU DISPATCH) AND MENURPT (REGISTRY REPORT) SO
+      * BOTH ALWAYS AGREE ON WHAT IS REGISTERED.
+      ******************************************************************
+       01  DL100-SUBSYS-DATA.
+           05  FILLER                  PIC X(01) VALUE "1".
+           05  FILLER                  PIC X(09) VALUE "PAYROLL".
+           05  FILLER                  PIC X(20) VALUE
+               "PAYROLL PROCESSING".
+           05  FILLER                  PIC 9(08) VALUE ZERO.
+           05  FILLER                  PIC 9(08) VALUE ZERO.
+           05  FILLER                  PIC X(01) VALUE "2".
+           05  FILLER                  PIC X(09) VALUE "INVENTORY".
+           05  FILLER                  PIC X(20) VALUE
+               "INVENTORY CONTROL".
+           05  FILLER                  PIC 9(08) VALUE ZERO.
+           05  FILLER                  PIC 9(08) VALUE ZERO.
+           05  FILLER                  PIC X(01) VALUE "9".
+           05  FILLER                  PIC X(09) VALUE "MENURPT".
+           05  FILLER                  PIC X(20) VALUE
+               "SUBSYSTEM REGISTRY".
+           05  FILLER                  PIC 9(08) VALUE ZERO.
+           05  FILLER                  PIC 9(08) VALUE ZERO.
+       01  DL100-SUBSYS-TABLE REDEFINES DL100-SUBSYS-DATA.
+           05  DL100-SUBSYS-ENTRY OCCURS 3 TIMES
+                   INDEXED BY DL100-SUBSYS-IDX.
+               10  DL100-SUBSYS-TRAN           PIC X(01).
+               10  DL100-SUBSYS-PGM            PIC X(09).
+               10  DL100-SUBSYS-DESC           PIC X(20).
+               10  DL100-SUBSYS-LAST-DATE      PIC 9(08).
+               10  DL100-SUBSYS-LAST-TIME      PIC 9(08).
