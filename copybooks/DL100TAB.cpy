@@ -0,0 +1,63 @@
+      ******************************************************************
+      * DL100TAB - BILINGUAL (EN/PT) SIGN-ON AND MENU MESSAGE TABLE.
+      * ONE ENTRY PER SUPPORTED LANGUAGE CODE. THE OPERATOR'S LANGUAGE
+      * CODE (USR-LANGUAGE-CODE ON USRFILE) IS SEARCHED AGAINST
+      * DL100-MSG-LANG TO SELECT THE ENTRY USED FOR ALL SCREEN TEXT.
+      ******************************************************************
+       01  DL100-MESSAGE-DATA.
+           05  FILLER                  PIC X(02) VALUE "EN".
+           05  FILLER                  PIC X(20) VALUE
+               "SIGN ON TO OLA MUNDO".
+           05  FILLER                  PIC X(20) VALUE
+               "ENTER USER ID".
+           05  FILLER                  PIC X(20) VALUE
+               "ENTER PASSWORD".
+           05  FILLER                  PIC X(30) VALUE
+               "INVALID PASSWORD - TRY AGAIN".
+           05  FILLER                  PIC X(30) VALUE
+               "ACCT LOCKED - CALL SECURITY".
+           05  FILLER                  PIC X(30) VALUE
+               "INVALID OPTION - TRY AGAIN".
+           05  FILLER                  PIC X(30) VALUE
+               "TIMED OUT - SIGN ON AGAIN".
+           05  FILLER                  PIC X(30) VALUE
+               "FILE ERROR - PROGRAM ENDING".
+           05  FILLER                  PIC X(08) VALUE
+               "FILE:   ".
+           05  FILLER                  PIC X(09) VALUE
+               "STATUS:  ".
+           05  FILLER                  PIC X(02) VALUE "PT".
+           05  FILLER                  PIC X(20) VALUE
+               "ENTRAR NO OLA MUNDO".
+           05  FILLER                  PIC X(20) VALUE
+               "DIGITE O USUARIO".
+           05  FILLER                  PIC X(20) VALUE
+               "DIGITE A SENHA".
+           05  FILLER                  PIC X(30) VALUE
+               "SENHA INVALIDA - TENTE OUTRA".
+           05  FILLER                  PIC X(30) VALUE
+               "CONTA BLOQUEADA - CHAME O CPD".
+           05  FILLER                  PIC X(30) VALUE
+               "OPCAO INVALIDA - TENTE OUTRA".
+           05  FILLER                  PIC X(30) VALUE
+               "TEMPO ESGOTADO - ENTRE DE NOVO".
+           05  FILLER                  PIC X(30) VALUE
+               "ERRO DE ARQUIVO - ENCERRANDO".
+           05  FILLER                  PIC X(08) VALUE
+               "ARQUIVO:".
+           05  FILLER                  PIC X(09) VALUE
+               "SITUACAO:".
+       01  DL100-MESSAGE-TABLE REDEFINES DL100-MESSAGE-DATA.
+           05  DL100-MSG-ENTRY OCCURS 2 TIMES
+                   INDEXED BY DL100-MSG-IDX.
+               10  DL100-MSG-LANG              PIC X(02).
+               10  DL100-MSG-SIGNON-TITLE       PIC X(20).
+               10  DL100-MSG-ENTER-USERID       PIC X(20).
+               10  DL100-MSG-ENTER-PASSWORD     PIC X(20).
+               10  DL100-MSG-INVALID-PASSWORD   PIC X(30).
+               10  DL100-MSG-ACCT-LOCKED        PIC X(30).
+               10  DL100-MSG-INVALID-OPTION     PIC X(30).
+               10  DL100-MSG-SESSION-TIMEOUT    PIC X(30).
+               10  DL100-MSG-FILE-ERROR         PIC X(30).
+               10  DL100-MSG-FILE-LABEL         PIC X(08).
+               10  DL100-MSG-STATUS-LABEL       PIC X(09).
