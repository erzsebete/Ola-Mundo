@@ -0,0 +1,17 @@
+      ******************************************************************
+      * PARMREC - RECORD LAYOUT FOR THE SPLASH-SCREEN PARAMETER FILE
+      * (PARMFILE). ONE RECORD PER DISPLAYED LINE OF THE BANNER - ROW,
+      * COLUMN, COLOR ATTRIBUTE, HIGHLIGHT SWITCH AND TEXT. RECORDS
+      * ARE PAINTED IN PARM-LINE-SEQ ORDER. PARM-LANGUAGE-CODE IS
+      * EITHER A REAL LANGUAGE CODE (MATCHED AGAINST USR-LANGUAGE-CODE)
+      * OR "**" FOR A ROW THAT IS PAINTED REGARDLESS OF LANGUAGE.
+      ******************************************************************
+       01  PARM-FILE-RECORD.
+           05  PARM-LINE-SEQ           PIC 9(02).
+           05  PARM-LANGUAGE-CODE      PIC X(02).
+           05  PARM-ROW                PIC 9(02).
+           05  PARM-COL                PIC 9(02).
+           05  PARM-COLOR-ATTR         PIC 9(01).
+           05  PARM-HIGHLIGHT-SWITCH   PIC X(01).
+               88  PARM-HIGHLIGHT-ON           VALUE "Y".
+           05  PARM-TEXT               PIC X(40).
