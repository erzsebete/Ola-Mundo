@@ -0,0 +1,14 @@
+      ******************************************************************
+      * USRFILER - RECORD LAYOUT FOR THE TERMINAL SIGN-ON SECURITY FILE
+      * (USRFILE). KEYED BY USR-USER-ID.
+      ******************************************************************
+       01  USER-RECORD.
+           05  USR-USER-ID             PIC X(08).
+           05  USR-PASSWORD            PIC X(08).
+           05  USR-LOCKED-SWITCH       PIC X(01).
+               88  USR-ACCOUNT-LOCKED          VALUE "Y".
+               88  USR-ACCOUNT-ACTIVE          VALUE "N".
+           05  USR-BAD-ATTEMPT-COUNT   PIC 9(02) COMP.
+           05  USR-FULL-NAME           PIC X(30).
+           05  USR-LANGUAGE-CODE       PIC X(02).
+           05  FILLER                  PIC X(09).
