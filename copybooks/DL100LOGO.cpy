@@ -0,0 +1,17 @@
+      ******************************************************************
+      * DL100LOGO - IN-MEMORY SPLASH-SCREEN LOGO TABLE. LOADED ONCE
+      * FROM PARMFILE AND THEN PAINTED BY SUBSCRIPT, SO ADDING A NEW
+      * SPLASH LINE IS A PARMFILE CHANGE, NOT A PROGRAM CHANGE.
+      ******************************************************************
+       77  DL100-LOGO-COUNT            PIC 9(02) COMP VALUE ZERO.
+       77  DL100-LOGO-MAX-ENTRIES      PIC 9(02) COMP VALUE 20.
+       01  DL100-LOGO-TABLE.
+           05  DL100-LOGO-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON DL100-LOGO-COUNT
+                   INDEXED BY DL100-LOGO-IDX.
+               10  DL100-LOGO-ROW          PIC 9(02).
+               10  DL100-LOGO-COL          PIC 9(02).
+               10  DL100-LOGO-COLOR        PIC 9(01).
+               10  DL100-LOGO-HIGHLIGHT    PIC X(01).
+                   88  DL100-LOGO-HIGHLIGHT-ON     VALUE "Y".
+               10  DL100-LOGO-TEXT         PIC X(40).
