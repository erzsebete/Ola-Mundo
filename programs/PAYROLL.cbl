@@ -0,0 +1,37 @@
+      ******************************************************************
+      * Author: OLA MUNDO DATA CENTER STAFF
+      * Installation: OLA MUNDO DATA CENTER
+      * Date-Written: 2026-08-09
+      * Date-Compiled:
+      *
+      * Remarks: PAYROLL SUBSYSTEM ENTRY POINT. CALLED FROM THE
+      *          HELLOWORLD MASTER MENU WHEN THE OPERATOR KEYS
+      *          TRANSACTION "1". STUB UNTIL THE REAL PAYROLL
+      *          PROCESSING MODULES ARE HUNG OFF THIS PROGRAM-ID.
+      *
+      * Modification History:
+      *   2026-08-09 EAM  INITIAL STUB, REGISTERED AS TRAN "1" IN THE
+      *                   MASTER MENU DISPATCH TABLE.
+      *   2026-08-09 EAM  MOVED THE "PRESS ENTER" PROMPT OFF ROW 25,
+      *                   WHICH IS BEYOND A 24-LINE SCREEN, DOWN TO
+      *                   ROW 24.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL.
+       AUTHOR. OLA MUNDO DATA CENTER STAFF.
+       INSTALLATION. OLA MUNDO DATA CENTER.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-DUMMY                    PIC X(01) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE-CONTROL.
+           DISPLAY "PAYROLL SUBSYSTEM - UNDER CONSTRUCTION" AT 2301
+               FOREGROUND-COLOR 2 HIGHLIGHT.
+           DISPLAY "PRESS ENTER TO RETURN TO THE MAIN MENU" AT 2401.
+           ACCEPT WS-DUMMY AT 2440.
+           GOBACK.
+       END PROGRAM PAYROLL.
