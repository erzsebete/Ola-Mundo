@@ -0,0 +1,173 @@
+      ******************************************************************
+      * Author: OLA MUNDO DATA CENTER STAFF
+      * Installation: OLA MUNDO DATA CENTER
+      * Date-Written: 2026-08-09
+      *
+      * MENURPT LISTS EVERY SUBSYSTEM REGISTERED IN THE DL100SUB
+      * TABLE - ITS TRANSACTION CODE, PROGRAM NAME AND DESCRIPTION -
+      * ALONGSIDE THE DATE AND TIME IT WAS LAST RUN, TAKEN FROM THE
+      * AUDTLOG SIGN-ON AUDIT TRAIL. CALLED FROM HELLOWORLD'S MENU
+      * UNDER TRANSACTION CODE "9".
+      *
+      * Modification History:
+      *   2026-08-09 EAM  INITIAL VERSION.
+      *   2026-08-09 EAM  3000-PRINT-REPORT NOW PAINTS TO FIXED SCREEN
+      *                   ROWS (AT LINE/COLUMN) INSTEAD OF SCROLLING
+      *                   DISPLAYs, AND PAUSES ON A "PRESS ENTER"
+      *                   ACCEPT BEFORE RETURNING TO THE MASTER MENU
+      *                   SO THE REPORT IS ACTUALLY READABLE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENURPT.
+       AUTHOR. OLA MUNDO DATA CENTER STAFF.
+       INSTALLATION. OLA MUNDO DATA CENTER.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDTLOG ASSIGN TO AUDTLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDTLOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDTLOG
+           RECORDING MODE IS F.
+           COPY AUDTLOGR.
+       WORKING-STORAGE SECTION.
+        77 WS-AUDTLOG-STATUS PIC X(02).
+        77 WS-ERROR-STATUS PIC X(02) VALUE SPACES.
+        77 WS-EOF-SWITCH PIC X(01) VALUE "N".
+            88 WS-END-OF-AUDTLOG VALUE "Y".
+        77 WS-REPORT-ROW PIC 9(02) COMP VALUE ZERO.
+        77 WS-DUMMY PIC X(01) VALUE SPACE.
+        01 WS-REPORT-LINE.
+           05  RL-TRAN                 PIC X(01).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  RL-PGM                  PIC X(09).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  RL-DESC                 PIC X(20).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  RL-LAST-DATE            PIC 9(08).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  RL-LAST-TIME            PIC 9(08).
+           COPY DL100SUB.
+       PROCEDURE DIVISION.
+       0000-MAINLINE-CONTROL.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-SCAN-AUDTLOG THRU 2000-EXIT.
+           PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN THE AUDIT LOG THE REPORT IS BUILT FROM.
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT AUDTLOG.
+           IF WS-AUDTLOG-STATUS NOT = "00"
+               MOVE WS-AUDTLOG-STATUS TO WS-ERROR-STATUS
+               PERFORM 8000-FILE-ERROR-TRAP THRU 8000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-SCAN-AUDTLOG - READ EVERY AUDTLOG RECORD AND ROLL THE
+      * LATEST DATE/TIME FORWARD INTO THE MATCHING DL100-SUBSYS-ENTRY.
+      ******************************************************************
+       2000-SCAN-AUDTLOG.
+           PERFORM 2100-READ-AUDTLOG THRU 2100-EXIT.
+           PERFORM 2200-APPLY-AUDTLOG-RECORD THRU 2200-EXIT
+               UNTIL WS-END-OF-AUDTLOG.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-AUDTLOG.
+           READ AUDTLOG
+               AT END
+                   SET WS-END-OF-AUDTLOG TO TRUE
+           END-READ.
+           IF WS-AUDTLOG-STATUS NOT = "00" AND NOT WS-END-OF-AUDTLOG
+               MOVE WS-AUDTLOG-STATUS TO WS-ERROR-STATUS
+               PERFORM 8000-FILE-ERROR-TRAP THRU 8000-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-APPLY-AUDTLOG-RECORD.
+           SET DL100-SUBSYS-IDX TO 1.
+           SEARCH DL100-SUBSYS-ENTRY
+               AT END
+                   CONTINUE
+               WHEN DL100-SUBSYS-TRAN (DL100-SUBSYS-IDX) = AUDT-R-VALUE
+                   PERFORM 2300-UPDATE-LAST-RUN THRU 2300-EXIT
+           END-SEARCH.
+           PERFORM 2100-READ-AUDTLOG THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2300-UPDATE-LAST-RUN.
+           IF AUDT-RUN-DATE > DL100-SUBSYS-LAST-DATE (DL100-SUBSYS-IDX)
+               OR (AUDT-RUN-DATE =
+                       DL100-SUBSYS-LAST-DATE (DL100-SUBSYS-IDX)
+                   AND AUDT-RUN-TIME >
+                       DL100-SUBSYS-LAST-TIME (DL100-SUBSYS-IDX))
+               MOVE AUDT-RUN-DATE
+                   TO DL100-SUBSYS-LAST-DATE (DL100-SUBSYS-IDX)
+               MOVE AUDT-RUN-TIME
+                   TO DL100-SUBSYS-LAST-TIME (DL100-SUBSYS-IDX)
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PRINT-REPORT - ONE LINE PER REGISTERED SUBSYSTEM.
+      ******************************************************************
+       3000-PRINT-REPORT.
+           DISPLAY "SUBSYSTEM DISPATCH REGISTRY REPORT" AT 0101
+               WITH ERASE SCREEN.
+           DISPLAY "TRAN PROGRAM    DESCRIPTION           LAST DATE"
+               "  LAST TIME" AT 0301.
+           PERFORM 3100-PRINT-REPORT-LINE THRU 3100-EXIT
+               VARYING DL100-SUBSYS-IDX FROM 1 BY 1
+               UNTIL DL100-SUBSYS-IDX > 3.
+           DISPLAY "PRESS ENTER TO RETURN TO THE MAIN MENU" AT 2301.
+           ACCEPT WS-DUMMY AT 2340.
+       3000-EXIT.
+           EXIT.
+
+       3100-PRINT-REPORT-LINE.
+           COMPUTE WS-REPORT-ROW = 3 + DL100-SUBSYS-IDX.
+           MOVE DL100-SUBSYS-TRAN (DL100-SUBSYS-IDX) TO RL-TRAN.
+           MOVE DL100-SUBSYS-PGM (DL100-SUBSYS-IDX) TO RL-PGM.
+           MOVE DL100-SUBSYS-DESC (DL100-SUBSYS-IDX) TO RL-DESC.
+           MOVE DL100-SUBSYS-LAST-DATE (DL100-SUBSYS-IDX)
+               TO RL-LAST-DATE.
+           MOVE DL100-SUBSYS-LAST-TIME (DL100-SUBSYS-IDX)
+               TO RL-LAST-TIME.
+           DISPLAY WS-REPORT-LINE AT LINE WS-REPORT-ROW COLUMN 1.
+       3100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FILE-ERROR-TRAP - COMMON DESTINATION FOR ANY UNEXPECTED
+      * AUDTLOG FILE STATUS.
+      ******************************************************************
+       8000-FILE-ERROR-TRAP.
+           DISPLAY "MENURPT - AUDTLOG FILE ERROR - STATUS ".
+           DISPLAY WS-ERROR-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-TERMINATE - CLOSE THE AUDIT LOG BEFORE RETURNING.
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE AUDTLOG.
+       9000-EXIT.
+           EXIT.
+       END PROGRAM MENURPT.
